@@ -0,0 +1,83 @@
+      *Exporta EMPLEADO a un archivo delimitado por comas para que
+      *el sistema de contabilidad/dispersion pueda leerlo, en vez
+      *de retipear a mano lo que muestra LEE-SEC en pantalla.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXP-CSV.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-EMPL
+               FILE STATUS IS WS-FSTAT-EMP.
+           SELECT ARCH-CSV ASSIGN TO 'C:\Users\pc\Desktop\S\export.csv'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-CSV.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+           COPY REGEMPL.
+
+       FD ARCH-CSV.
+       01 LIN-CSV PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC 9 VALUE 0.
+       01 WS-FSTAT-EMP PIC XX.
+       01 WS-FSTAT-CSV PIC XX.
+
+       01 WS-ID-EMPL-ED  PIC ZZZZ9.
+       01 WS-S-MEN-ED    PIC ZZZZ9.
+       01 WS-F-ING-ED    PIC 99999999.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           PERFORM 100-OPEN.
+           PERFORM 200-EXPORTAR UNTIL WS-FLAG = 1.
+           PERFORM 100-CERRAR.
+           STOP RUN.
+
+       100-OPEN.
+           OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT ARCH-CSV.
+           IF WS-FSTAT-CSV NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ARCH-CSV: ' WS-FSTAT-CSV
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           MOVE 'ID-EMPL,NOM-EMPL,NOM-DEP,S-MEN,F-ING' TO LIN-CSV.
+           WRITE LIN-CSV.
+
+       100-CERRAR.
+           CLOSE EMPLEADO
+           CLOSE ARCH-CSV.
+
+      *Lee EMPLEADO y arma un renglon CSV por cada registro.
+       200-EXPORTAR.
+           READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END PERFORM 210-ARMA-LINEA.
+
+       210-ARMA-LINEA.
+           MOVE ID-EMPL TO WS-ID-EMPL-ED.
+           MOVE S-MEN   TO WS-S-MEN-ED.
+           MOVE F-ING   TO WS-F-ING-ED.
+           STRING
+               FUNCTION TRIM(WS-ID-EMPL-ED)     DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(NOM-EMPL)          DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(NOM-DEP)           DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               FUNCTION TRIM(WS-S-MEN-ED)       DELIMITED BY SIZE
+               ','                              DELIMITED BY SIZE
+               WS-F-ING-ED                      DELIMITED BY SIZE
+               INTO LIN-CSV
+           END-STRING.
+           WRITE LIN-CSV.
