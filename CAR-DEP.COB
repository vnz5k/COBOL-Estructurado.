@@ -0,0 +1,62 @@
+      *Carga inicial del maestro de departamentos (DEPTO).
+      *Poblar el archivo indexado con los departamentos vigentes.
+      *Se puede volver a correr sin perder lo ya cargado: abre I-O
+      *y omite (con aviso) los codigos que ya existan, en vez de
+      *truncar el archivo; para dar de alta uno nuevo ya no hace
+      *falta tocar el codigo fuente de GEN-SEC.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-DEP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DEPTO ASSIGN TO 'C:\Users\pc\Desktop\S\depto'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-DEP
+               FILE STATUS IS WS-FSTAT-DEP.
+       DATA DIVISION.
+       FILE SECTION.
+       FD DEPTO.
+           COPY REGDEP.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSTAT-DEP PIC XX.
+       01 WS-FLAG      PIC 9 VALUE 0.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           OPEN I-O DEPTO.
+           EVALUATE WS-FSTAT-DEP
+               WHEN '35'
+                   OPEN OUTPUT DEPTO
+                   IF WS-FSTAT-DEP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR DEPTO: ' WS-FSTAT-DEP
+                       STOP RUN
+                   END-IF
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR DEPTO: ' WS-FSTAT-DEP
+                   STOP RUN
+           END-EVALUATE.
+           MOVE 1 TO COD-DEP.
+           MOVE 'LIMPIEZA' TO DESC-DEP.
+           PERFORM 100-ALTA-DEP.
+           MOVE 2 TO COD-DEP.
+           MOVE 'COBRANZA' TO DESC-DEP.
+           PERFORM 100-ALTA-DEP.
+           MOVE 3 TO COD-DEP.
+           MOVE 'SISTEMAS' TO DESC-DEP.
+           PERFORM 100-ALTA-DEP.
+           CLOSE DEPTO.
+           DISPLAY 'MAESTRO DE DEPARTAMENTOS CREADO/ACTUALIZADO'.
+           STOP RUN.
+
+      *Da de alta el departamento si el codigo no existe todavia;
+      *si ya existe lo deja tal cual y solo avisa, para que volver a
+      *correr el cargador no destruya altas manuales.
+       100-ALTA-DEP.
+           WRITE REG-DEP
+               INVALID KEY
+                   DISPLAY 'YA EXISTE, SE OMITE: ' COD-DEP
+           END-WRITE.
