@@ -0,0 +1,239 @@
+      *Mantenimiento de EMPLEADO: permite corregir o eliminar
+      *un registro puntual localizandolo por ID-EMPL, sin tener
+      *que recrear el archivo completo.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MANT-EMP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-EMPL
+               FILE STATUS IS WS-FSTAT-EMP.
+      *Maestros usados para validar NOM-DEP/S-MEN igual que GEN-SEC
+      *(201-NOMDEP/203-SUELDO), para no reabrir el hueco que esos
+      *requerimientos cerraron.
+           SELECT DEPTO ASSIGN TO 'C:\Users\pc\Desktop\S\depto'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-DEP
+               FILE STATUS IS WS-FSTAT-DEP.
+           SELECT ESCALA ASSIGN TO 'C:\Users\pc\Desktop\S\escala'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ESC-KEY
+               FILE STATUS IS WS-FSTAT-ESC.
+      *Totales de control del lote: deben quedar al dia tambien
+      *cuando una modificacion/baja cambia el total de EMPLEADO.
+           SELECT CONTROL-LOTE ASSIGN TO 'C:\Users\pc\Desktop\S\control'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-CTL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+           COPY REGEMPL.
+
+       FD DEPTO.
+           COPY REGDEP.
+
+       FD ESCALA.
+           COPY REGESC.
+
+       FD CONTROL-LOTE.
+           COPY REGCTL.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC 9 VALUE 0.
+       01 WS-FSTAT-EMP PIC XX.
+       01 WS-FSTAT-DEP PIC XX.
+       01 WS-FSTAT-ESC PIC XX.
+       01 WS-FSTAT-CTL PIC XX.
+       01 WS-OPCION PIC 9 VALUE 0.
+       01 WS-OTRO PIC X VALUE 'S'.
+       01 WS-ID-BUSCA PIC 9(05).
+       01 WS-COD-DEP    PIC 9(01).
+       01 WS-OPCION-SUE PIC 9(01).
+       01 WS-CAMBIO     PIC X VALUE 'N'.
+       01 WS-CANT-ACTUAL  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-ACTUAL PIC 9(09) VALUE 0.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           PERFORM 100-OPEN.
+           PERFORM 200-MANTENIMIENTO UNTIL WS-FLAG = 1.
+           PERFORM 100-CERRAR.
+           STOP RUN.
+
+       100-OPEN.
+           OPEN I-O EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           OPEN INPUT DEPTO.
+           IF WS-FSTAT-DEP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR DEPTO: ' WS-FSTAT-DEP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           OPEN INPUT ESCALA.
+           IF WS-FSTAT-ESC NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ESCALA: ' WS-FSTAT-ESC
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+
+       100-CERRAR.
+           CLOSE EMPLEADO
+           CLOSE DEPTO
+           CLOSE ESCALA.
+
+      *Busca un registro por ID-EMPL y ofrece corregirlo o borrarlo.
+       200-MANTENIMIENTO.
+           DISPLAY 'ID-EMPL A BUSCAR' ACCEPT WS-ID-BUSCA.
+           MOVE WS-ID-BUSCA TO ID-EMPL.
+           READ EMPLEADO
+               INVALID KEY
+                   DISPLAY 'REGISTRO NO ENCONTRADO'
+               NOT INVALID KEY
+                   PERFORM 210-MOSTRAR
+                   PERFORM 220-OPCION.
+
+           DISPLAY 'DESEA CONSULTAR OTRO ID? S/N' ACCEPT WS-OTRO.
+           IF WS-OTRO = 'N'
+               MOVE 1 TO WS-FLAG.
+
+       210-MOSTRAR.
+           DISPLAY 'REGISTRO ACTUAL: ' REG-EMPL.
+
+       220-OPCION.
+           DISPLAY '1 MODIFICAR | 2 ELIMINAR | 3 CANCELAR'.
+           DISPLAY 'OPCION' ACCEPT WS-OPCION.
+           MOVE 'N' TO WS-CAMBIO.
+           EVALUATE WS-OPCION
+               WHEN 1 PERFORM 230-MODIFICAR
+               WHEN 2 PERFORM 240-ELIMINAR
+               WHEN 3 DISPLAY 'CANCELADO'
+               WHEN OTHER DISPLAY 'OPCION INVALIDA'.
+           IF WS-CAMBIO = 'S'
+               PERFORM 250-GRABA-CONTROL.
+
+      *Vuelve a capturar los campos editables, valida departamento y
+      *sueldo contra los mismos maestros que usa GEN-SEC y reescribe
+      *el registro.
+       230-MODIFICAR.
+           DISPLAY 'NOM-EMPL' ACCEPT NOM-EMPL.
+           PERFORM 231-NOMDEP.
+           PERFORM 233-SUELDO.
+           REWRITE REG-EMPL
+               INVALID KEY
+                   DISPLAY 'NO SE PUDO ACTUALIZAR'
+               NOT INVALID KEY
+                   DISPLAY 'REGISTRO ACTUALIZADO'
+                   MOVE 'S' TO WS-CAMBIO.
+
+      *Valida NOM-DEP contra el maestro DEPTO (mismo criterio que
+      *201-NOMDEP en GEN-SEC).
+       231-NOMDEP.
+           PERFORM 232-LISTA-DEP.
+           DISPLAY 'SELECCIONA DEPARTAMENTO (CODIGO)' ACCEPT WS-COD-DEP.
+           MOVE WS-COD-DEP TO COD-DEP.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY 'INVALID OPTION'
+                   PERFORM 231-NOMDEP
+               NOT INVALID KEY
+                   MOVE DESC-DEP TO NOM-DEP
+                   DISPLAY 'SELECCIONASTE ' NOM-DEP.
+
+       232-LISTA-DEP.
+           MOVE LOW-VALUES TO COD-DEP.
+           START DEPTO KEY IS GREATER THAN COD-DEP
+               INVALID KEY DISPLAY 'SIN DEPARTAMENTOS REGISTRADOS'.
+           PERFORM UNTIL WS-FSTAT-DEP NOT = '00'
+               READ DEPTO NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-DEP
+                   NOT AT END DISPLAY COD-DEP ' ' DESC-DEP
+               END-READ
+           END-PERFORM.
+
+      *Valida S-MEN contra el maestro ESCALA para el departamento ya
+      *capturado (mismo criterio que 203-SUELDO en GEN-SEC).
+       233-SUELDO.
+           PERFORM 234-LISTA-SUELDO.
+           DISPLAY 'SELECCIONA OPCION DE SUELDO' ACCEPT WS-OPCION-SUE.
+           MOVE NOM-DEP       TO ESC-NOM-DEP.
+           MOVE WS-OPCION-SUE TO ESC-OPCION.
+           READ ESCALA
+               INVALID KEY
+                   DISPLAY 'INVALID OPTION'
+                   PERFORM 233-SUELDO
+               NOT INVALID KEY
+                   MOVE ESC-MONTO TO S-MEN
+                   DISPLAY 'SELECCIONASTE ' S-MEN.
+
+       234-LISTA-SUELDO.
+           MOVE NOM-DEP TO ESC-NOM-DEP.
+           MOVE LOW-VALUES TO ESC-OPCION.
+           START ESCALA KEY IS NOT LESS THAN ESC-KEY
+               INVALID KEY DISPLAY 'SIN OPCIONES DE SUELDO'.
+           PERFORM UNTIL WS-FSTAT-ESC NOT = '00'
+                       OR ESC-NOM-DEP NOT = NOM-DEP
+               READ ESCALA NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-ESC
+                   NOT AT END
+                       IF ESC-NOM-DEP = NOM-DEP
+                           DISPLAY ESC-OPCION ' ( ' ESC-MONTO ' ) '
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       240-ELIMINAR.
+           DELETE EMPLEADO
+               INVALID KEY
+                   DISPLAY 'NO SE PUDO ELIMINAR'
+               NOT INVALID KEY
+                   DISPLAY 'REGISTRO ELIMINADO'
+                   MOVE 'S' TO WS-CAMBIO.
+
+      *Recalcula cantidad y suma de S-MEN en EMPLEADO y actualiza
+      *CONTROL-LOTE, igual que 110-GRABA-CONTROL en GEN-SEC, para que
+      *una modificacion o baja hecha aqui no deje desactualizados los
+      *totales que LEE-SEC/RPT-NOM verifican.
+       250-GRABA-CONTROL.
+           CLOSE EMPLEADO.
+           MOVE 0 TO WS-CANT-ACTUAL WS-TOTAL-ACTUAL.
+           OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-FSTAT-EMP = '10'
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-EMP
+                   NOT AT END
+                       ADD 1     TO WS-CANT-ACTUAL
+                       ADD S-MEN TO WS-TOTAL-ACTUAL
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADO.
+           OPEN I-O EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT CONTROL-LOTE.
+           IF WS-FSTAT-CTL NOT = '00'
+               DISPLAY 'ERROR AL ABRIR CONTROL-LOTE: ' WS-FSTAT-CTL
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           MOVE WS-CANT-ACTUAL  TO CTL-CANT.
+           MOVE WS-TOTAL-ACTUAL TO CTL-TOTAL.
+           WRITE REG-CTL.
+           CLOSE CONTROL-LOTE.
