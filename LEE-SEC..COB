@@ -3,36 +3,156 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'.
+           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-EMPL
+               FILE STATUS IS WS-FSTAT-EMP.
+      *Totales de control grabados por GEN-SEC al cerrar el lote.
+           SELECT CONTROL-LOTE ASSIGN TO 'C:\Users\pc\Desktop\S\control'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-CTL.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
-       01 REG-EMPL.
-           05 ID-EMPL PIC 9(02).
-           05 NOM-EMPL PIC X(20).
-           05 NOM-DEP  PIC X(10) VALUE SPACES.
-           05 S-MEN    PIC 9(05) VALUE ZERO.
-           05 F-ING    PIC 9(08) VALUE ZERO.
+           COPY REGEMPL.
+
+       FD CONTROL-LOTE.
+           COPY REGCTL.
 
        WORKING-STORAGE SECTION.
        01 WS-FLAG PIC 9 VALUE 0.
+       01 WS-FSTAT-EMP PIC XX.
+       01 WS-FSTAT-CTL PIC XX.
+       01 WS-CANT-ESPERADA  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-ESPERADO PIC 9(09) VALUE 0.
+       01 WS-CANT-ACTUAL    PIC 9(07) VALUE 0.
+       01 WS-TOTAL-ACTUAL   PIC 9(09) VALUE 0.
+       01 WS-CONCILIA-OK    PIC X VALUE 'S'.
+
+      *Filtro opcional de lectura: si el operador no captura nada
+      *para un criterio, ese criterio no se aplica (se muestran
+      *todos los valores).
+       01 WS-FILTRO-DEP     PIC X(10) VALUE SPACES.
+       01 WS-FILTRO-F-DESDE PIC 9(08) VALUE 0.
+       01 WS-FILTRO-S-MIN   PIC 9(05) VALUE 0.
+       01 WS-PASA-FILTRO    PIC X VALUE 'S'.
 
        PROCEDURE DIVISION.
        001-INI.
-           PERFORM 100-OPEN
-           PERFORM 100-LEER UNTIL WS-FLAG = 1.
-           PERFORM 100-CERRAR
+           PERFORM 050-CONCILIAR.
+           IF WS-CONCILIA-OK = 'S'
+               PERFORM 070-FILTRO
+               PERFORM 100-OPEN
+               PERFORM 100-LEER UNTIL WS-FLAG = 1
+               PERFORM 100-CERRAR
+           END-IF.
            STOP RUN.
 
+      *Captura los criterios opcionales de filtrado antes de leer.
+      *Dejar un criterio en blanco/cero equivale a no filtrar por el.
+       070-FILTRO.
+           DISPLAY 'FILTRAR POR DEPARTAMENTO (NOM-DEP, EN BLANCO'.
+           DISPLAY 'PARA NO FILTRAR)' ACCEPT WS-FILTRO-DEP.
+           DISPLAY 'FILTRAR DESDE F-ING (0 PARA NO FILTRAR)'.
+           ACCEPT WS-FILTRO-F-DESDE.
+           DISPLAY 'FILTRAR S-MEN MINIMO (0 PARA NO FILTRAR)'.
+           ACCEPT WS-FILTRO-S-MIN.
+
+      *Vuelve a contar EMPLEADO y compara contra el control grabado
+      *por GEN-SEC. Si no cuadra, se marca la discrepancia y no se
+      *procesa el archivo.
+       050-CONCILIAR.
+           OPEN INPUT CONTROL-LOTE.
+           IF WS-FSTAT-CTL NOT = '00'
+               DISPLAY 'SIN CONTROL DE LOTE, NO SE PUEDE CONCILIAR'
+               MOVE 'N' TO WS-CONCILIA-OK
+           ELSE
+               READ CONTROL-LOTE
+                   AT END
+                       DISPLAY 'SIN CONTROL DE LOTE'
+                       MOVE 'N' TO WS-CONCILIA-OK
+                   NOT AT END
+                       MOVE CTL-CANT  TO WS-CANT-ESPERADA
+                       MOVE CTL-TOTAL TO WS-TOTAL-ESPERADO
+               END-READ
+               CLOSE CONTROL-LOTE
+           END-IF.
+
+           IF WS-CONCILIA-OK = 'S'
+               PERFORM 060-CONTAR-ACTUAL
+               IF WS-CANT-ACTUAL NOT = WS-CANT-ESPERADA
+                  OR WS-TOTAL-ACTUAL NOT = WS-TOTAL-ESPERADO
+                   DISPLAY 'DISCREPANCIA DE CONTROL DE LOTE'
+                   DISPLAY 'ESPERADO   CANT=' WS-CANT-ESPERADA
+                           ' TOTAL=' WS-TOTAL-ESPERADO
+                   DISPLAY 'ENCONTRADO CANT=' WS-CANT-ACTUAL
+                           ' TOTAL=' WS-TOTAL-ACTUAL
+                   MOVE 'N' TO WS-CONCILIA-OK
+               ELSE
+                   DISPLAY 'CONTROL DE LOTE OK'
+               END-IF
+           END-IF.
+
+       060-CONTAR-ACTUAL.
+           MOVE 0 TO WS-CANT-ACTUAL WS-TOTAL-ACTUAL.
+           OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-FSTAT-EMP = '10'
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-EMP
+                   NOT AT END
+                       ADD 1     TO WS-CANT-ACTUAL
+                       ADD S-MEN TO WS-TOTAL-ACTUAL
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADO.
+
        100-OPEN.
            OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
 
       *Lee el archivo empleado, al final de la lectura mueve 1 a WS.
       *Se va repetir la secuencia hasta que termine de leerlos.
+      *Solo se muestran los registros que cumplen el filtro capturado
+      *en 070-FILTRO (departamento, F-ING minimo, S-MEN minimo).
        100-LEER.
-           READ EMPLEADO
+           READ EMPLEADO NEXT RECORD
            AT END MOVE 1 TO WS-FLAG.
-           DISPLAY REG-EMPL.
+           IF WS-FLAG NOT = 1
+               PERFORM 080-EVALUA-FILTRO
+               IF WS-PASA-FILTRO = 'S'
+                   DISPLAY REG-EMPL
+               END-IF
+           END-IF.
+
+      *Determina si el registro leido cumple los criterios de
+      *filtrado activos (los que quedaron en blanco/cero no aplican).
+       080-EVALUA-FILTRO.
+           MOVE 'S' TO WS-PASA-FILTRO.
+           IF WS-FILTRO-DEP NOT = SPACES
+               IF NOM-DEP NOT = WS-FILTRO-DEP
+                   MOVE 'N' TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
+           IF WS-FILTRO-F-DESDE NOT = 0
+               IF F-ING < WS-FILTRO-F-DESDE
+                   MOVE 'N' TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
+           IF WS-FILTRO-S-MIN NOT = 0
+               IF S-MEN < WS-FILTRO-S-MIN
+                   MOVE 'N' TO WS-PASA-FILTRO
+               END-IF
+           END-IF.
 
        100-CERRAR.
            CLOSE EMPLEADO.
