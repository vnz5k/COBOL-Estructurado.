@@ -6,82 +6,325 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GENSEC.
       *Se registra el nombre del archivo y fisico en la ED.
+      *Se convierte EMPLEADO de secuencial a indexado por ID-EMPL
+      *para poder ubicar, actualizar o eliminar un registro puntual
+      *sin barrer todo el archivo (ver MANT-EMP.COB).
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'.
+           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ID-EMPL
+               FILE STATUS IS WS-FSTAT-EMP.
+      *Maestro de departamentos: 201-NOMDEP valida contra este
+      *archivo en vez de un EVALUATE fijo en el codigo (ver CAR-DEP).
+           SELECT DEPTO ASSIGN TO 'C:\Users\pc\Desktop\S\depto'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS COD-DEP
+               FILE STATUS IS WS-FSTAT-DEP.
+      *Escala salarial por departamento: 203-SUELDO ya no ofrece
+      *tres montos fijos, lee las opciones vigentes de este archivo
+      *(ver CAR-ESC).
+           SELECT ESCALA ASSIGN TO 'C:\Users\pc\Desktop\S\escala'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ESC-KEY
+               FILE STATUS IS WS-FSTAT-ESC.
+      *Totales de control del lote: se graban al cerrar para que
+      *LEE-SEC/RPT-NOM puedan re-verificar antes de procesar.
+           SELECT CONTROL-LOTE ASSIGN TO 'C:\Users\pc\Desktop\S\control'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-CTL.
+      *Bitacora de auditoria: quien capturo cada registro y cuando
+      *(ver 310-AUDITORIA).
+           SELECT AUDITORIA ASSIGN TO 'C:\Users\pc\Desktop\S\audit'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-AUD.
       *Se declara el nombre del archivo junto con su segmento.
        DATA DIVISION.
        FILE SECTION.
        FD EMPLEADO.
-       01 REG-EMPL.
-           05 ID-EMPL PIC 9(02).
-           05 NOM-EMPL PIC X(20).
-           05 NOM-DEP  PIC X(10) VALUE SPACES.
-           05 S-MEN    PIC 9(05) VALUE ZERO.
-           05 F-ING    PIC 9(08) VALUE ZERO.
+           COPY REGEMPL.
+
+       FD DEPTO.
+           COPY REGDEP.
+
+       FD ESCALA.
+           COPY REGESC.
+
+       FD CONTROL-LOTE.
+           COPY REGCTL.
+
+       FD AUDITORIA.
+           COPY REGAUD.
 
       *Se declaran Switches si es requerido segun el archivo.
        WORKING-STORAGE SECTION.
        01 WS-FLAG PIC 9.
        01 WS-FLAG1 PIC X VALUE 'Y'.
        01 WS-RES PIC X.
+       01 WS-FSTAT-EMP PIC XX.
+       01 WS-FSTAT-DEP PIC XX.
+       01 WS-FSTAT-ESC PIC XX.
+       01 WS-FSTAT-CTL PIC XX.
+       01 WS-COD-DEP   PIC 9(01).
+       01 WS-OPCION-SUE PIC 9(01).
+       01 WS-CANT-ACTUAL  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-ACTUAL PIC 9(09) VALUE 0.
+       01 WS-RECREA PIC X VALUE 'N'.
+       01 WS-FSTAT-AUD PIC XX.
+       01 WS-OPERADOR   PIC X(10).
+       01 WS-FEC-HORA-ACT.
+           05 WS-FHA-FECHA PIC 9(08).
+           05 WS-FHA-HORA  PIC 9(06).
+       01 WS-EMP-EXISTIA PIC X VALUE 'N'.
+       01 WS-SIG-ID       PIC 9(05) VALUE 1.
+       01 WS-MAX-ID       PIC 9(05) VALUE 0.
       *Se  declaran las actividades del programa.
        PROCEDURE DIVISION.
        001-IN.
+           DISPLAY 'OPERADOR (ID)' ACCEPT WS-OPERADOR.
            PERFORM 100-CREAR.
            PERFORM 200-PROCESO THRU 300-FECHA  UNTIL WS-FLAG = 1.
            PERFORM 100-CERRAR.
 
        STOP RUN.
       *Se asignan segmentos a asignar.
+      *Ya no trunca EMPLEADO en cada corrida: si el archivo ya
+      *existe se abre I-O (agregar); solo se recrea desde cero si
+      *el operador lo confirma explicitamente dos veces.
        100-CREAR.
-           OPEN OUTPUT EMPLEADO.
+           OPEN I-O EMPLEADO.
+           EVALUATE WS-FSTAT-EMP
+               WHEN '35'
+                   OPEN OUTPUT EMPLEADO
+                   IF WS-FSTAT-EMP NOT = '00'
+                       DISPLAY 'ERROR AL CREAR EMPLEADO: ' WS-FSTAT-EMP
+                       DISPLAY 'NO SE PUEDE CONTINUAR'
+                       STOP RUN
+                   END-IF
+                   MOVE 'N' TO WS-EMP-EXISTIA
+                   DISPLAY 'ARCHIVO NUEVO CREADO'
+               WHEN '00'
+                   MOVE 'S' TO WS-EMP-EXISTIA
+                   DISPLAY 'ARCHIVO EXISTENTE ABIERTO PARA AGREGAR'
+                   PERFORM 101-CONFIRMA-RECREA
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+                   DISPLAY 'NO SE PUEDE CONTINUAR'
+                   STOP RUN
+           END-EVALUATE.
+           OPEN INPUT DEPTO.
+           IF WS-FSTAT-DEP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR DEPTO: ' WS-FSTAT-DEP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           OPEN INPUT ESCALA.
+           IF WS-FSTAT-ESC NOT = '00'
+               DISPLAY 'ERROR AL ABRIR ESCALA: ' WS-FSTAT-ESC
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           OPEN EXTEND AUDITORIA.
+           EVALUATE WS-FSTAT-AUD
+               WHEN '35'
+                   OPEN OUTPUT AUDITORIA
+                   IF WS-FSTAT-AUD NOT = '00'
+                       DISPLAY 'ERROR AL CREAR AUDITORIA: ' WS-FSTAT-AUD
+                       DISPLAY 'NO SE PUEDE CONTINUAR'
+                       STOP RUN
+                   END-IF
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR AUDITORIA: ' WS-FSTAT-AUD
+                   DISPLAY 'NO SE PUEDE CONTINUAR'
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 199-SIG-ID.
            DISPLAY 'CREACION DE ARCHIVO'.
+
+      *Solo recrea (trunca) el archivo si el operador lo confirma
+      *dos veces; de lo contrario se sigue agregando al existente.
+       101-CONFIRMA-RECREA.
+           DISPLAY 'RECREAR ARCHIVO DESDE CERO (SE PIERDEN TODOS'.
+           DISPLAY 'LOS REGISTROS)? S/N' ACCEPT WS-RECREA.
+           IF WS-RECREA = 'S'
+               DISPLAY 'CONFIRME: DESEA BORRAR TODO EL ARCHIVO? S/N'
+               ACCEPT WS-RECREA
+               IF WS-RECREA = 'S'
+                   CLOSE EMPLEADO
+                   OPEN OUTPUT EMPLEADO
+                   IF WS-FSTAT-EMP NOT = '00'
+                       DISPLAY 'ERROR AL RECREAR EMPLEADO: '
+                           WS-FSTAT-EMP
+                       DISPLAY 'NO SE PUEDE CONTINUAR'
+                       STOP RUN
+                   END-IF
+                   MOVE 'N' TO WS-EMP-EXISTIA
+                   DISPLAY 'ARCHIVO RECREADO DESDE CERO'
+               END-IF
+           END-IF.
+
+      *Calcula el siguiente ID-EMPL a asignar: si el archivo ya
+      *tenia registros, el mayor ID existente mas uno; si es nuevo,
+      *arranca en 1. Evita capturar el ID a mano y los duplicados.
+       199-SIG-ID.
+           MOVE 0 TO WS-MAX-ID.
+           IF WS-EMP-EXISTIA = 'S'
+               MOVE '00' TO WS-FSTAT-EMP
+               PERFORM UNTIL WS-FSTAT-EMP = '10'
+                   READ EMPLEADO NEXT RECORD
+                       AT END MOVE '10' TO WS-FSTAT-EMP
+                       NOT AT END
+                           IF ID-EMPL > WS-MAX-ID
+                               MOVE ID-EMPL TO WS-MAX-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+           COMPUTE WS-SIG-ID = WS-MAX-ID + 1.
        100-CERRAR.
            CLOSE EMPLEADO
+           CLOSE DEPTO
+           CLOSE ESCALA
+           CLOSE AUDITORIA
+           PERFORM 110-GRABA-CONTROL
            DISPLAY  'ARCHIVO CERRADO'.
 
+      *Recorre EMPLEADO ya cerrado el lote y graba cantidad y suma
+      *de S-MEN esperados para que LEE-SEC/RPT-NOM los re-verifiquen.
+       110-GRABA-CONTROL.
+           MOVE 0 TO WS-CANT-ACTUAL WS-TOTAL-ACTUAL.
+           OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-FSTAT-EMP = '10'
+               READ EMPLEADO NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-EMP
+                   NOT AT END
+                       ADD 1     TO WS-CANT-ACTUAL
+                       ADD S-MEN TO WS-TOTAL-ACTUAL
+               END-READ
+           END-PERFORM.
+           CLOSE EMPLEADO.
+
+           OPEN OUTPUT CONTROL-LOTE.
+           IF WS-FSTAT-CTL NOT = '00'
+               DISPLAY 'ERROR AL ABRIR CONTROL-LOTE: ' WS-FSTAT-CTL
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           MOVE WS-CANT-ACTUAL  TO CTL-CANT.
+           MOVE WS-TOTAL-ACTUAL TO CTL-TOTAL.
+           WRITE REG-CTL.
+           CLOSE CONTROL-LOTE.
+
+      *El ID ya no se captura a mano: se asigna el siguiente
+      *disponible para evitar duplicados y el limite de 99 (ver
+      *199-SIG-ID).
        200-PROCESO.
-           DISPLAY 'ID'         ACCEPT ID-EMPL.
+           MOVE WS-SIG-ID TO ID-EMPL.
+           DISPLAY 'ID ASIGNADO: ' ID-EMPL.
+           ADD 1 TO WS-SIG-ID.
            DISPLAY 'NAME '      ACCEPT NOM-EMPL.
       *Codiciona opciones para asignar campo nom dep
       *Si este no es coherente a las ocpiones regresa.
        201-NOMDEP.
-           DISPLAY '1 LIMPIEZA | 2 COBRANZA | 3 SISTEMAS'.
-           DISPLAY 'SELECCIONA DEPARTAMENTO' ACCEPT NOM-DEP.
-               EVALUATE TRUE
-               WHEN NOM-DEP = 1 MOVE 'LIMPIEZA' TO NOM-DEP
-               DISPLAY 'SELECCIONASTE ' NOM-DEP
-               WHEN NOM-DEP = 2 MOVE 'COBRANZA' TO NOM-DEP
-               DISPLAY 'SELECCIONASTE ' NOM-DEP
-               WHEN NOM-DEP = 3 MOVE 'SISTEMAS' TO NOM-DEP
-               DISPLAY 'SELECCIONASTE ' NOM-DEP
-               WHEN OTHER  DISPLAY 'INVALID OPTION'
-               PERFORM 201-NOMDEP.
+           PERFORM 202-LISTA-DEP.
+           DISPLAY 'SELECCIONA DEPARTAMENTO (CODIGO)' ACCEPT WS-COD-DEP.
+           MOVE WS-COD-DEP TO COD-DEP.
+           READ DEPTO
+               INVALID KEY
+                   DISPLAY 'INVALID OPTION'
+                   PERFORM 201-NOMDEP
+               NOT INVALID KEY
+                   MOVE DESC-DEP TO NOM-DEP
+                   DISPLAY 'SELECCIONASTE ' NOM-DEP.
+
       *Condiciona opciones para asignar salarios.
+      *Ya no ofrece montos fijos: lee las opciones vigentes para
+      *el departamento capturado desde el archivo ESCALA.
        203-SUELDO.
-           DISPLAY '1 ( 20,000 ) | 2 ( 30,000 ) | 3 ( 40,0000 )'.
-           DISPLAY 'S-MEN'      ACCEPT S-MEN.
-               EVALUATE TRUE
-               WHEN S-MEN = 1 MOVE 20000 TO S-MEN
-               DISPLAY 'SELECCIONASTE ' S-MEN
-               WHEN S-MEN = 2 MOVE 30000 TO S-MEN
-               DISPLAY 'SELECCIONASTE ' S-MEN
-               WHEN S-MEN = 3 MOVE 40000 TO S-MEN
-               DISPLAY 'SELECCIONASTE ' S-MEN.
+           PERFORM 204-LISTA-SUELDO.
+           DISPLAY 'SELECCIONA OPCION DE SUELDO' ACCEPT WS-OPCION-SUE.
+           MOVE NOM-DEP      TO ESC-NOM-DEP.
+           MOVE WS-OPCION-SUE TO ESC-OPCION.
+           READ ESCALA
+               INVALID KEY
+                   DISPLAY 'INVALID OPTION'
+                   PERFORM 203-SUELDO
+               NOT INVALID KEY
+                   MOVE ESC-MONTO TO S-MEN
+                   DISPLAY 'SELECCIONASTE ' S-MEN.
+
       *Condiciona fecha con  esquema mayor a 2019.
       *Si no es valido regresa, si es valido pregunta para sw.
        300-FECHA.
            DISPLAY 'F-ING'      ACCEPT F-ING.
-               EVALUATE TRUE
-               WHEN F-ING LESS 20190101 DISPLAY 'INVALID FECHA'
-               PERFORM 300-FECHA
-               WHEN F-ING GREATER 20190101 DISPLAY 'FECHA VALIDA!'
+           EVALUATE TRUE
+               WHEN F-ING LESS 20190101
+                   DISPLAY 'INVALID FECHA'
+                   PERFORM 300-FECHA
+               WHEN F-ING NOT LESS 20190101
+                   DISPLAY 'FECHA VALIDA!'
       *Escribe los datos y posteriormente pregunta por algun otro.
-               WRITE REG-EMPL DISPLAY 'ARCHIVO ESCRITO'.
+                   WRITE REG-EMPL
+                   DISPLAY 'ARCHIVO ESCRITO'
+                   PERFORM 310-AUDITORIA
+
+                   DISPLAY 'INGRESAR OTRO REGISTRO? S/N '
+                   ACCEPT WS-FLAG1
+                   IF WS-FLAG1 = 'N'
+                       MOVE 1 TO WS-FLAG
+                   END-IF
+           END-EVALUATE.
+
+      *Registra en AUDITORIA quien capturo el registro y cuando.
+       310-AUDITORIA.
+           MOVE FUNCTION CURRENT-DATE TO WS-FEC-HORA-ACT.
+           MOVE ID-EMPL         TO AUD-ID-EMPL.
+           MOVE WS-OPERADOR     TO AUD-OPERADOR.
+           MOVE WS-FEC-HORA-ACT TO AUD-FEC-HORA.
+           WRITE REG-AUD.
+
+      *Muestra los departamentos vigentes leyendo el maestro DEPTO.
+      *Fuera del rango PERFORM 200-PROCESO THRU 300-FECHA (se llama
+      *con PERFORM simple desde 201-NOMDEP) para que el menu no se
+      *imprima una segunda vez al caer 201-NOMDEP en este parrafo.
+       202-LISTA-DEP.
+           MOVE LOW-VALUES TO COD-DEP.
+           START DEPTO KEY IS GREATER THAN COD-DEP
+               INVALID KEY DISPLAY 'SIN DEPARTAMENTOS REGISTRADOS'.
+           PERFORM UNTIL WS-FSTAT-DEP NOT = '00'
+               READ DEPTO NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-DEP
+                   NOT AT END DISPLAY COD-DEP ' ' DESC-DEP
+               END-READ
+           END-PERFORM.
 
-               DISPLAY 'INGRESAR OTRO REGISTRO? S/N '.
-               ACCEPT WS-FLAG1.
-               IF WS-FLAG1 = 'N'
-                   MOVE 1 TO WS-FLAG.
+      *Muestra las opciones de sueldo vigentes para el departamento.
+      *Fuera del rango PERFORM 200-PROCESO THRU 300-FECHA (se llama
+      *con PERFORM simple desde 203-SUELDO) por la misma razon que
+      *202-LISTA-DEP arriba.
+       204-LISTA-SUELDO.
+           MOVE NOM-DEP TO ESC-NOM-DEP.
+           MOVE LOW-VALUES TO ESC-OPCION.
+           START ESCALA KEY IS NOT LESS THAN ESC-KEY
+               INVALID KEY DISPLAY 'SIN OPCIONES DE SUELDO'.
+           PERFORM UNTIL WS-FSTAT-ESC NOT = '00'
+                       OR ESC-NOM-DEP NOT = NOM-DEP
+               READ ESCALA NEXT RECORD
+                   AT END MOVE '10' TO WS-FSTAT-ESC
+                   NOT AT END
+                       IF ESC-NOM-DEP = NOM-DEP
+                           DISPLAY ESC-OPCION ' ( ' ESC-MONTO ' ) '
+                       END-IF
+               END-READ
+           END-PERFORM.
