@@ -0,0 +1,8 @@
+      *Layout compartido del registro de empleado.
+      *Usado por GEN-SEC, LEE-SEC, MANT-EMP, RPT-NOM y EXP-CSV.
+       01 REG-EMPL.
+           05 ID-EMPL PIC 9(05).
+           05 NOM-EMPL PIC X(20).
+           05 NOM-DEP  PIC X(10) VALUE SPACES.
+           05 S-MEN    PIC 9(05) VALUE ZERO.
+           05 F-ING    PIC 9(08) VALUE ZERO.
