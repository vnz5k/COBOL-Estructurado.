@@ -0,0 +1,7 @@
+      *Layout del registro de control de lote (CONTROL): cantidad
+      *de registros y suma de S-MEN esperados, capturados por
+      *GEN-SEC al cerrar y re-verificados por LEE-SEC/RPT-NOM antes
+      *de procesar EMPLEADO.
+       01 REG-CTL.
+           05 CTL-CANT   PIC 9(07).
+           05 CTL-TOTAL  PIC 9(09).
