@@ -0,0 +1,7 @@
+      *Layout de la bitacora de auditoria (AUDITORIA): quien
+      *capturo cada registro de EMPLEADO y cuando. Escrito por
+      *GEN-SEC en 310-AUDITORIA junto con cada WRITE REG-EMPL.
+       01 REG-AUD.
+           05 AUD-ID-EMPL    PIC 9(05).
+           05 AUD-OPERADOR   PIC X(10).
+           05 AUD-FEC-HORA   PIC 9(14).
