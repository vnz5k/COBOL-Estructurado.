@@ -0,0 +1,5 @@
+      *Layout del maestro de departamentos (DEPTO).
+      *Usado por GEN-SEC (201-NOMDEP) y por el cargador CAR-DEP.
+       01 REG-DEP.
+           05 COD-DEP     PIC 9(01).
+           05 DESC-DEP    PIC X(10).
