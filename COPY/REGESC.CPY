@@ -0,0 +1,8 @@
+      *Layout de la escala salarial (ESCALA), clave compuesta por
+      *departamento + opcion. Usado por GEN-SEC (203-SUELDO) y por
+      *el cargador CAR-ESC.
+       01 REG-ESC.
+           05 ESC-KEY.
+               10 ESC-NOM-DEP PIC X(10).
+               10 ESC-OPCION  PIC 9(01).
+           05 ESC-MONTO       PIC 9(05).
