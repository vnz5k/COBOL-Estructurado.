@@ -0,0 +1,177 @@
+      *Reporte de nomina: lee EMPLEADO, agrupa por NOM-DEP y calcula
+      *subtotal de S-MEN por departamento mas total general y
+      *cantidad de empleados, listo para archivar/imprimir.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RPT-NOM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMPLEADO ASSIGN TO 'C:\Users\pc\Desktop\S\secu'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ID-EMPL
+               FILE STATUS IS WS-FSTAT-EMP.
+           SELECT REPORTE ASSIGN TO 'C:\Users\pc\Desktop\S\reporte.txt'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-REP.
+      *Totales de control grabados por GEN-SEC al cerrar el lote.
+           SELECT CONTROL-LOTE ASSIGN TO 'C:\Users\pc\Desktop\S\control'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FSTAT-CTL.
+       DATA DIVISION.
+       FILE SECTION.
+       FD EMPLEADO.
+           COPY REGEMPL.
+
+       FD REPORTE.
+       01 LIN-REPORTE PIC X(60).
+
+       FD CONTROL-LOTE.
+           COPY REGCTL.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FLAG PIC 9 VALUE 0.
+       01 WS-FSTAT-EMP PIC XX.
+       01 WS-FSTAT-CTL PIC XX.
+       01 WS-FSTAT-REP PIC XX.
+       01 WS-CANT-ESPERADA  PIC 9(07) VALUE 0.
+       01 WS-TOTAL-ESPERADO PIC 9(09) VALUE 0.
+       01 WS-CONCILIA-OK    PIC X VALUE 'S'.
+
+       01 WS-TOTALES.
+           05 WS-CANT-DEP OCCURS 20 TIMES.
+               10 WS-NOM-DEP-TAB  PIC X(10).
+               10 WS-SUBTOTAL-TAB PIC 9(07)V99.
+               10 WS-CANT-TAB     PIC 9(04).
+       01 WS-NUM-DEP        PIC 9(04) VALUE 0.
+       01 WS-IDX            PIC 9(04) VALUE 0.
+       01 WS-ENCONTRADO      PIC X VALUE 'N'.
+
+       01 WS-TOTAL-GRAL     PIC 9(08)V99 VALUE 0.
+       01 WS-CANT-GRAL      PIC 9(05) VALUE 0.
+
+       01 WS-LIN-DET.
+           05 WS-LIN-DEP    PIC X(10).
+           05 FILLER        PIC X(4) VALUE SPACES.
+           05 WS-LIN-CANT   PIC ZZZ9.
+           05 FILLER        PIC X(4) VALUE SPACES.
+           05 WS-LIN-SUB    PIC ZZZ,ZZZ,ZZ9.99.
+
+       01 WS-LIN-GRAL.
+           05 FILLER        PIC X(14) VALUE 'TOTAL GENERAL '.
+           05 WS-GRAL-CANT  PIC ZZZZ9.
+           05 FILLER        PIC X(4) VALUE SPACES.
+           05 WS-GRAL-SUB   PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           PERFORM 010-LEER-CONTROL.
+           OPEN INPUT EMPLEADO.
+           IF WS-FSTAT-EMP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR EMPLEADO: ' WS-FSTAT-EMP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           PERFORM 200-LEER UNTIL WS-FLAG = 1.
+           CLOSE EMPLEADO.
+           PERFORM 020-VERIFICAR-CONTROL.
+           IF WS-CONCILIA-OK = 'S'
+               PERFORM 100-OPEN
+               PERFORM 300-IMPRIMIR
+               PERFORM 100-CERRAR
+           END-IF.
+           STOP RUN.
+
+      *Obtiene la cantidad y suma esperadas grabadas por GEN-SEC.
+       010-LEER-CONTROL.
+           OPEN INPUT CONTROL-LOTE.
+           IF WS-FSTAT-CTL NOT = '00'
+               DISPLAY 'SIN CONTROL DE LOTE, NO SE PUEDE CONCILIAR'
+               MOVE 'N' TO WS-CONCILIA-OK
+           ELSE
+               READ CONTROL-LOTE
+                   AT END
+                       DISPLAY 'SIN CONTROL DE LOTE'
+                       MOVE 'N' TO WS-CONCILIA-OK
+                   NOT AT END
+                       MOVE CTL-CANT  TO WS-CANT-ESPERADA
+                       MOVE CTL-TOTAL TO WS-TOTAL-ESPERADO
+               END-READ
+               CLOSE CONTROL-LOTE
+           END-IF.
+
+      *Compara lo leido de EMPLEADO contra el control esperado antes
+      *de imprimir el reporte de nomina.
+       020-VERIFICAR-CONTROL.
+           IF WS-CONCILIA-OK = 'S'
+               IF WS-CANT-GRAL NOT = WS-CANT-ESPERADA
+                  OR WS-TOTAL-GRAL NOT = WS-TOTAL-ESPERADO
+                   DISPLAY 'DISCREPANCIA DE CONTROL DE LOTE'
+                   DISPLAY 'ESPERADO   CANT=' WS-CANT-ESPERADA
+                           ' TOTAL=' WS-TOTAL-ESPERADO
+                   DISPLAY 'ENCONTRADO CANT=' WS-CANT-GRAL
+                           ' TOTAL=' WS-TOTAL-GRAL
+                   MOVE 'N' TO WS-CONCILIA-OK
+               ELSE
+                   DISPLAY 'CONTROL DE LOTE OK'
+               END-IF
+           END-IF.
+
+       100-OPEN.
+           OPEN OUTPUT REPORTE.
+           IF WS-FSTAT-REP NOT = '00'
+               DISPLAY 'ERROR AL ABRIR REPORTE: ' WS-FSTAT-REP
+               DISPLAY 'NO SE PUEDE CONTINUAR'
+               STOP RUN
+           END-IF.
+           MOVE 'REPORTE DE NOMINA POR DEPARTAMENTO' TO LIN-REPORTE
+           WRITE LIN-REPORTE.
+           MOVE SPACES TO LIN-REPORTE
+           WRITE LIN-REPORTE.
+
+       100-CERRAR.
+           CLOSE REPORTE.
+
+      *Lee EMPLEADO y acumula subtotales por departamento en tabla.
+       200-LEER.
+           READ EMPLEADO NEXT RECORD
+               AT END MOVE 1 TO WS-FLAG
+               NOT AT END PERFORM 210-ACUMULAR.
+
+       210-ACUMULAR.
+           MOVE 'N' TO WS-ENCONTRADO.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-DEP
+               IF WS-NOM-DEP-TAB(WS-IDX) = NOM-DEP
+                   ADD S-MEN TO WS-SUBTOTAL-TAB(WS-IDX)
+                   ADD 1 TO WS-CANT-TAB(WS-IDX)
+                   MOVE 'S' TO WS-ENCONTRADO
+               END-IF
+           END-PERFORM.
+
+           IF WS-ENCONTRADO = 'N'
+               ADD 1 TO WS-NUM-DEP
+               MOVE NOM-DEP TO WS-NOM-DEP-TAB(WS-NUM-DEP)
+               MOVE S-MEN   TO WS-SUBTOTAL-TAB(WS-NUM-DEP)
+               MOVE 1       TO WS-CANT-TAB(WS-NUM-DEP).
+
+           ADD S-MEN TO WS-TOTAL-GRAL.
+           ADD 1     TO WS-CANT-GRAL.
+
+      *Imprime un renglon por departamento y el total general.
+       300-IMPRIMIR.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-NUM-DEP
+               MOVE WS-NOM-DEP-TAB(WS-IDX)  TO WS-LIN-DEP
+               MOVE WS-CANT-TAB(WS-IDX)     TO WS-LIN-CANT
+               MOVE WS-SUBTOTAL-TAB(WS-IDX) TO WS-LIN-SUB
+               MOVE WS-LIN-DET TO LIN-REPORTE
+               WRITE LIN-REPORTE
+           END-PERFORM.
+
+           MOVE SPACES TO LIN-REPORTE
+           WRITE LIN-REPORTE.
+           MOVE WS-CANT-GRAL  TO WS-GRAL-CANT
+           MOVE WS-TOTAL-GRAL TO WS-GRAL-SUB
+           MOVE WS-LIN-GRAL TO LIN-REPORTE
+           WRITE LIN-REPORTE.
