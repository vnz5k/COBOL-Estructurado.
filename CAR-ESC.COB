@@ -0,0 +1,90 @@
+      *Carga inicial de la escala salarial (ESCALA), una fila por
+      *departamento y opcion. Finanzas puede volver a correr este
+      *cargador sin perder ajustes ya hechos: abre I-O y omite (con
+      *aviso) las combinaciones departamento/opcion que ya existan,
+      *en vez de truncar el archivo cada vez.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR-ESC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESCALA ASSIGN TO 'C:\Users\pc\Desktop\S\escala'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ESC-KEY
+               FILE STATUS IS WS-FSTAT-ESC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD ESCALA.
+           COPY REGESC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FSTAT-ESC PIC XX.
+
+       PROCEDURE DIVISION.
+       001-INI.
+           OPEN I-O ESCALA.
+           EVALUATE WS-FSTAT-ESC
+               WHEN '35'
+                   OPEN OUTPUT ESCALA
+                   IF WS-FSTAT-ESC NOT = '00'
+                       DISPLAY 'ERROR AL CREAR ESCALA: ' WS-FSTAT-ESC
+                       STOP RUN
+                   END-IF
+               WHEN '00'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERROR AL ABRIR ESCALA: ' WS-FSTAT-ESC
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 100-ALTA-LIMPIEZA.
+           PERFORM 100-ALTA-COBRANZA.
+           PERFORM 100-ALTA-SISTEMAS.
+           CLOSE ESCALA.
+           DISPLAY 'ESCALA SALARIAL CREADA/ACTUALIZADA'.
+           STOP RUN.
+
+      *Da de alta la fila si la clave departamento/opcion no existe
+      *todavia; si ya existe la deja tal cual y solo avisa, para que
+      *volver a correr el cargador no destruya ajustes ya hechos.
+       200-ALTA-ESC.
+           WRITE REG-ESC
+               INVALID KEY
+                   DISPLAY 'YA EXISTE, SE OMITE: ' ESC-KEY
+           END-WRITE.
+
+       100-ALTA-LIMPIEZA.
+           MOVE 'LIMPIEZA' TO ESC-NOM-DEP.
+           MOVE 1 TO ESC-OPCION.
+           MOVE 20000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 2 TO ESC-OPCION.
+           MOVE 30000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 3 TO ESC-OPCION.
+           MOVE 40000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+
+       100-ALTA-COBRANZA.
+           MOVE 'COBRANZA' TO ESC-NOM-DEP.
+           MOVE 1 TO ESC-OPCION.
+           MOVE 20000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 2 TO ESC-OPCION.
+           MOVE 30000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 3 TO ESC-OPCION.
+           MOVE 40000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+
+       100-ALTA-SISTEMAS.
+           MOVE 'SISTEMAS' TO ESC-NOM-DEP.
+           MOVE 1 TO ESC-OPCION.
+           MOVE 20000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 2 TO ESC-OPCION.
+           MOVE 30000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
+           MOVE 3 TO ESC-OPCION.
+           MOVE 40000 TO ESC-MONTO.
+           PERFORM 200-ALTA-ESC.
